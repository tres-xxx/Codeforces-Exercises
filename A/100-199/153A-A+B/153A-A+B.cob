@@ -1,19 +1,364 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SOLUTION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "SOLOUT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "SOLOUT.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SOLOUT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-COUNT              PIC 9(2).
+           05 TR-AMOUNT-X            OCCURS 10 TIMES PIC X(11).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD             PIC X(150).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD          PIC X(150).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-READ      PIC 9(9).
+           05 CKPT-RECORDS-POSTED    PIC 9(9).
+           05 CKPT-RECORDS-REJECTED  PIC 9(9).
+           05 CKPT-GRAND-TOTAL       PIC S9(12).
+
        WORKING-STORAGE SECTION.
-       01 A        PIC 9(10)   VALUE ZEROES.
-       01 B        PIC 9(10)   VALUE ZEROES.
-       01 STR      PIC X(10).
-       01 RES      PIC Z(17)9.
+       01  RES                      PIC S9(12)  VALUE ZEROES.
+
+       01  WS-FILE-STATUS-GROUP.
+           05 WS-TRANS-STATUS        PIC XX.
+              88 TRANS-OK            VALUE "00".
+           05 WS-REPORT-STATUS       PIC XX.
+              88 REPORT-OK           VALUE "00".
+           05 WS-EXCEPTION-STATUS    PIC XX.
+              88 EXCEPTION-OK        VALUE "00".
+           05 WS-CHECKPOINT-STATUS   PIC XX.
+              88 CHECKPOINT-OK       VALUE "00".
+
+       01  WS-SWITCHES.
+           05 WS-EOF-SWITCH          PIC X       VALUE "N".
+              88 END-OF-TRANS-FILE   VALUE "Y".
+           05 WS-VALID-SWITCH        PIC X       VALUE "Y".
+              88 RECORD-IS-VALID     VALUE "Y".
+              88 RECORD-IS-INVALID   VALUE "N".
+
+       01  WS-COUNTERS.
+           05 WS-RECORDS-READ        PIC 9(9)    VALUE ZERO.
+           05 WS-RECORDS-POSTED      PIC 9(9)    VALUE ZERO.
+           05 WS-RECORDS-REJECTED    PIC 9(9)    VALUE ZERO.
+           05 WS-GRAND-TOTAL         PIC S9(12)  VALUE ZERO.
+           05 WS-SKIP-COUNT          PIC 9(9)    VALUE ZERO.
+           05 WS-SUB                 PIC 9(2)    VALUE ZERO.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(4)    VALUE 100.
+
+       01  WS-AMOUNT-TABLE.
+           05 WS-AMOUNT-COUNT        PIC 9(2)    VALUE ZERO.
+           05 WS-AMOUNT              OCCURS 10 TIMES PIC S9(10).
+
+       01  WS-AMOUNT-WORK.
+           05 WS-AMOUNT-TEXT         PIC X(11).
+           05 WS-AMOUNT-SIGN         PIC X.
+           05 WS-AMOUNT-DIGITS       PIC X(10).
+
+       01  WS-REJECT-REASON          PIC X(30).
+
+       01  WS-RUN-DATE               PIC 9(8).
+       01  WS-JOB-ID                 PIC X(8)    VALUE SPACES.
+
+       01  WS-HEADER-LINE.
+           05 HL-REC-TYPE            PIC X       VALUE "H".
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 FILLER                 PIC X(11)   VALUE "SOLUTION  ".
+           05 FILLER                 PIC X(9)    VALUE "RUN DATE ".
+           05 HL-RUN-DATE            PIC 9(4)/99/99.
+           05 FILLER                 PIC X(6)    VALUE "  JOB ".
+           05 HL-JOB-ID              PIC X(8).
+
+       01  WS-COLUMN-LINE.
+           05 FILLER                 PIC X       VALUE "C".
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 FILLER                 PIC X(9)    VALUE "REC NO".
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 FILLER                 PIC X(2)    VALUE "CT".
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 FILLER                 PIC X(120)  VALUE "AMOUNTS".
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 FILLER                 PIC X(13)   VALUE "RES".
+
+       01  WS-DETAIL-LINE.
+           05 DL-REC-TYPE            PIC X       VALUE "D".
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 DL-REC-NO              PIC ZZZZZZZZ9.
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 DL-COUNT               PIC Z9.
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 DL-AMOUNT-SLOT         OCCURS 10 TIMES.
+              10 DL-AMOUNT           PIC -(10)9.
+              10 FILLER              PIC X       VALUE SPACE.
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 DL-RES                 PIC -(12)9.
+
+       01  WS-TRAILER-LINE.
+           05 TL-REC-TYPE            PIC X       VALUE "T".
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 FILLER                 PIC X(13)   VALUE "RECORDS READ".
+           05 TL-RECORDS-READ        PIC ZZZZZZZZ9.
+           05 FILLER                 PIC X(4)    VALUE SPACES.
+           05 FILLER                 PIC X(15)   VALUE "RECORDS POSTED".
+           05 TL-RECORDS-POSTED      PIC ZZZZZZZZ9.
+           05 FILLER                 PIC X(4)    VALUE SPACES.
+           05 FILLER               PIC X(16)  VALUE "RECORDS REJECTED".
+           05 TL-RECORDS-REJECTED    PIC ZZZZZZZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 GT-REC-TYPE            PIC X       VALUE "G".
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 FILLER                 PIC X(13)   VALUE "GRAND TOTAL ".
+           05 GT-GRAND-TOTAL         PIC -(12)9.
+
+       01  WS-EXCEPTION-LINE.
+           05 XL-REC-NO              PIC ZZZZZZZZ9.
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 XL-REASON              PIC X(30).
+           05 FILLER                 PIC X       VALUE SPACE.
+           05 XL-INPUT               PIC X(112).
 
        PROCEDURE DIVISION.
-         ACCEPT STR
-         MOVE STR TO A 
-         ACCEPT STR
-         MOVE STR TO B
-         ADD A TO B
-         MOVE B TO RES
-         DISPLAY RES
-         STOP RUN. 
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANS-FILE
+               UNTIL END-OF-TRANS-FILE
+           PERFORM 8000-WRITE-TRAILER
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "SOLJOBID" UPON ENVIRONMENT-NAME
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT-VALUE
+           IF WS-JOB-ID = SPACES
+               MOVE "SOLBATCH" TO WS-JOB-ID
+           END-IF
+
+           PERFORM 1100-CHECK-RESTART
+
+           OPEN INPUT TRANS-FILE
+           IF NOT TRANS-OK
+               DISPLAY "SOLUTION: CANNOT OPEN TRANSIN.DAT, STATUS="
+                   WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-SKIP-COUNT > 0
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+
+           IF NOT REPORT-OK
+               DISPLAY "SOLUTION: CANNOT OPEN SOLOUT.RPT, STATUS="
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF
+
+           IF NOT EXCEPTION-OK
+               DISPLAY "SOLUTION: CANNOT OPEN SOLOUT.EXC, STATUS="
+                   WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-SKIP-COUNT > 0
+               PERFORM 1300-SKIP-CHECKPOINTED-RECORDS
+           ELSE
+               PERFORM 1200-WRITE-HEADER
+           END-IF
+
+           PERFORM 1900-READ-TRANS-FILE.
+
+       1100-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+               IF CHECKPOINT-OK
+                   MOVE CKPT-RECORDS-READ TO WS-SKIP-COUNT
+                   MOVE CKPT-RECORDS-POSTED TO WS-RECORDS-POSTED
+                   MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-WRITE-HEADER.
+           MOVE WS-RUN-DATE TO HL-RUN-DATE
+           MOVE WS-JOB-ID TO HL-JOB-ID
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE
+           WRITE REPORT-RECORD FROM WS-COLUMN-LINE.
+
+       1300-SKIP-CHECKPOINTED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ TRANS-FILE
+                   AT END SET END-OF-TRANS-FILE TO TRUE
+               END-READ
+               IF NOT END-OF-TRANS-FILE
+                   ADD 1 TO WS-RECORDS-READ
+               END-IF
+           END-PERFORM.
+
+       1900-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END SET END-OF-TRANS-FILE TO TRUE
+           END-READ
+           IF NOT END-OF-TRANS-FILE
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+       2000-PROCESS-TRANS-FILE.
+           PERFORM 2100-VALIDATE-RECORD
+           IF RECORD-IS-VALID
+               PERFORM 2200-SUM-AMOUNTS
+               IF RECORD-IS-VALID
+                   PERFORM 2300-POST-RECORD
+               END-IF
+           END-IF
+
+           IF RECORD-IS-INVALID
+               PERFORM 2900-WRITE-EXCEPTION
+           END-IF
+
+           PERFORM 2950-CHECKPOINT-IF-DUE
+           PERFORM 1900-READ-TRANS-FILE.
+
+       2100-VALIDATE-RECORD.
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE TR-COUNT TO WS-AMOUNT-COUNT
+
+           IF TR-COUNT IS NOT NUMERIC
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "NON-NUMERIC AMOUNT COUNT" TO WS-REJECT-REASON
+           ELSE
+               IF WS-AMOUNT-COUNT < 1 OR WS-AMOUNT-COUNT > 10
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "INVALID AMOUNT COUNT" TO WS-REJECT-REASON
+               ELSE
+                   PERFORM VARYING WS-SUB FROM 1 BY 1
+                           UNTIL WS-SUB > WS-AMOUNT-COUNT
+                           OR RECORD-IS-INVALID
+                       MOVE TR-AMOUNT-X(WS-SUB) TO WS-AMOUNT-TEXT
+                       MOVE WS-AMOUNT-TEXT(1:1) TO WS-AMOUNT-SIGN
+                       MOVE WS-AMOUNT-TEXT(2:10) TO WS-AMOUNT-DIGITS
+                       IF (WS-AMOUNT-SIGN = "+" OR WS-AMOUNT-SIGN = "-")
+                               AND WS-AMOUNT-DIGITS IS NUMERIC
+                           MOVE FUNCTION NUMVAL(WS-AMOUNT-TEXT)
+                               TO WS-AMOUNT(WS-SUB)
+                       ELSE
+                           SET RECORD-IS-INVALID TO TRUE
+                           MOVE "NON-NUMERIC AMOUNT" TO WS-REJECT-REASON
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       2200-SUM-AMOUNTS.
+           MOVE ZERO TO RES
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-AMOUNT-COUNT
+                   OR RECORD-IS-INVALID
+               ADD WS-AMOUNT(WS-SUB) TO RES
+                   ON SIZE ERROR
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE "SUM OVERFLOW" TO WS-REJECT-REASON
+               END-ADD
+           END-PERFORM.
+
+       2300-POST-RECORD.
+           ADD RES TO WS-GRAND-TOTAL
+               ON SIZE ERROR
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "GRAND TOTAL OVERFLOW" TO WS-REJECT-REASON
+           END-ADD
+
+           IF RECORD-IS-VALID
+               ADD 1 TO WS-RECORDS-POSTED
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE "D" TO DL-REC-TYPE
+               MOVE WS-RECORDS-READ TO DL-REC-NO
+               MOVE WS-AMOUNT-COUNT TO DL-COUNT
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-AMOUNT-COUNT
+                   MOVE WS-AMOUNT(WS-SUB) TO DL-AMOUNT(WS-SUB)
+               END-PERFORM
+               MOVE RES TO DL-RES
+               WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           END-IF.
+
+       2900-WRITE-EXCEPTION.
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE WS-RECORDS-READ TO XL-REC-NO
+           MOVE WS-REJECT-REASON TO XL-REASON
+           MOVE TRANS-RECORD TO XL-INPUT
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       2950-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2960-WRITE-CHECKPOINT
+           END-IF.
+
+       2960-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               DISPLAY "SOLUTION: CANNOT OPEN SOLOUT.CKP, STATUS="
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE WS-RECORDS-POSTED TO CKPT-RECORDS-POSTED
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8000-WRITE-TRAILER.
+           MOVE WS-RECORDS-READ TO TL-RECORDS-READ
+           MOVE WS-RECORDS-POSTED TO TL-RECORDS-POSTED
+           MOVE WS-RECORDS-REJECTED TO TL-RECORDS-REJECTED
+           WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+           MOVE WS-GRAND-TOTAL TO GT-GRAND-TOTAL
+           WRITE REPORT-RECORD FROM WS-GRAND-TOTAL-LINE
+           MOVE WS-GRAND-TOTAL TO RES
+           DISPLAY RES.
+
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           PERFORM 9100-CLEAR-CHECKPOINT.
+
+       9100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               DISPLAY "SOLUTION: CANNOT CLEAR SOLOUT.CKP, STATUS="
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
